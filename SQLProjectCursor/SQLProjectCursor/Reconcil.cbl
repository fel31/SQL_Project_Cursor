@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+      *> -------------------------------------------
+      *> RECONCIL - Book/Patron referential-integrity
+      *> reconciliation job.  CSR3 in SimpleAccess only
+      *> ever inner-joins Book to Patron, so a Book row
+      *> whose PatronNumber does not match any Patron
+      *> just silently disappears from every report
+      *> built on that pattern.  This job outer-joins
+      *> the two tables and lists every exception:
+      *>   - a Book checked out to a PatronNumber that
+      *>     has no matching Patron row
+      *>   - a Book that looks checked out (RemainingDays
+      *>     is set) but PatronNumber is blank
+      *> -------------------------------------------
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  MFSQLMESSAGETEXT                PIC X(250).
+       01  WS-BAD-PATRON-COUNT             PIC 9(5) VALUE 0.
+       01  WS-BAD-DAYS-COUNT               PIC 9(5) VALUE 0.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+         EXEC SQL INCLUDE Book END-EXEC.
+         EXEC SQL INCLUDE Patron END-EXEC.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL
+             DECLARE CSR-BAD-PATRON CURSOR FOR SELECT
+                   A.BookID
+                  ,A.CopyNumber
+                  ,A.BookTitle
+                  ,A.PatronNumber
+             FROM  Book A LEFT OUTER JOIN Patron B
+                ON  A.PatronNumber = B.PatronNumber
+             WHERE (A.PatronNumber <> ' ')
+               AND (B.PatronNumber IS NULL)
+             ORDER BY A.BookID
+       END-EXEC.
+
+       EXEC SQL
+             DECLARE CSR-BAD-DAYS CURSOR FOR SELECT
+                   BookID
+                  ,CopyNumber
+                  ,BookTitle
+                  ,RemainingDays
+             FROM  Book
+             WHERE (PatronNumber = ' ')
+               AND (RemainingDays <> ' ')
+             ORDER BY BookID
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       RUN-START.
+           EXEC SQL
+               WHENEVER SQLERROR PERFORM OpenESQL-Error
+           END-EXEC
+           PERFORM CONNECT-TO-DATABASE
+           PERFORM REPORT-BAD-PATRON
+           PERFORM REPORT-BAD-DAYS
+           PERFORM SHUT-DOWN
+           .
+       CONNECT-TO-DATABASE.
+           EXEC SQL
+               CONNECT TO 'Library'
+           END-EXEC
+           .
+       REPORT-BAD-PATRON.
+           DISPLAY 'RECONCIL: BOOKS CHECKED OUT TO AN UNKNOWN PATRON'
+           EXEC SQL
+               OPEN CSR-BAD-PATRON
+           END-EXEC
+           PERFORM UNTIL SQLSTATE >= "02000"
+               EXEC SQL
+                   FETCH CSR-BAD-PATRON INTO
+                       :Book-BookID
+                      ,:Book-CopyNumber
+                      ,:Book-BookTitle
+                      ,:Book-PatronNumber
+               END-EXEC
+               IF SQLSTATE < "02000"
+                   DISPLAY '  BOOKID=' Book-BookID
+                           ' COPY=' Book-CopyNumber
+                           ' TITLE=' Book-BookTitle
+                           ' UNKNOWN PATRON=' Book-PatronNumber
+                   ADD 1 TO WS-BAD-PATRON-COUNT
+               END-IF
+           END-PERFORM
+           EXEC SQL
+               CLOSE CSR-BAD-PATRON
+           END-EXEC
+           DISPLAY 'RECONCIL: ' WS-BAD-PATRON-COUNT
+                   ' BOOK(S) WITH NO MATCHING PATRON'
+           .
+       REPORT-BAD-DAYS.
+           DISPLAY 'RECONCIL: BOOKS WITH A DUE DATE BUT NO PATRON'
+           EXEC SQL
+               OPEN CSR-BAD-DAYS
+           END-EXEC
+           PERFORM UNTIL SQLSTATE >= "02000"
+               EXEC SQL
+                   FETCH CSR-BAD-DAYS INTO
+                       :Book-BookID
+                      ,:Book-CopyNumber
+                      ,:Book-BookTitle
+                      ,:Book-RemainingDays
+               END-EXEC
+               IF SQLSTATE < "02000"
+                   DISPLAY '  BOOKID=' Book-BookID
+                           ' COPY=' Book-CopyNumber
+                           ' TITLE=' Book-BookTitle
+                           ' REMAININGDAYS=' Book-RemainingDays
+                           ' BUT PATRONNUMBER IS BLANK'
+                   ADD 1 TO WS-BAD-DAYS-COUNT
+               END-IF
+           END-PERFORM
+           EXEC SQL
+               CLOSE CSR-BAD-DAYS
+           END-EXEC
+           DISPLAY 'RECONCIL: ' WS-BAD-DAYS-COUNT
+                   ' BOOK(S) WITH A DUE DATE AND NO PATRON'
+           .
+       SHUT-DOWN.
+           EXEC SQL DISCONNECT CURRENT END-EXEC
+           Display ' '
+           Stop 'Press <CR> to terminate'
+           STOP RUN
+           .
+       OpenESQL-Error SECTION.
+
+           display "SQL Error = " sqlstate " " sqlcode
+           display MFSQLMESSAGETEXT
+           stop run
+           .
