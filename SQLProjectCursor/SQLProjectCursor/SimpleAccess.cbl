@@ -1,71 +1,258 @@
-       WORKING-STORAGE SECTION. 
-       
-       EXEC SQL INCLUDE SQLCA END-EXEC. 
-       
-       01 MFSQLMESSAGETEXT  PIC X(250).  
-       
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 MFSQLMESSAGETEXT  PIC X(250).
+
+       01  WS-FETCH-COUNT                  PIC 9(5) VALUE 0.
+       01  WS-COMMIT-INTERVAL               PIC 9(3) VALUE 100.
+       01  WS-TODAY                        PIC X(8).
+       01  WS-BREAK-AUTHOR                 PIC X(13) VALUE SPACES.
+       01  WS-AUTHOR-COUNT                 PIC 9(5) VALUE 0.
+       01  WS-GRAND-TOTAL                  PIC 9(5) VALUE 0.
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
          EXEC SQL INCLUDE Book END-EXEC.
-         EXEC SQL INCLUDE Patron END-EXEC.        
+         EXEC SQL INCLUDE Patron END-EXEC.
+         EXEC SQL INCLUDE Restart END-EXEC.
+      *> -------------------------------------------
+      *> Search-mode parameter card (SYSIN, optional).
+      *> col  1    search mode: A=author, T=title, P=patron,
+      *>                        space = no filter (full catalog)
+      *> cols 2-26 search value (author, title fragment or
+      *>           patron number, left-justified)
+      *> -------------------------------------------
+         01  WS-SEARCH-CARD.
+             03 WS-SEARCH-MODE             PIC X.
+             03 WS-SEARCH-VALUE            PIC X(25).
+         01  WS-PROGRAM-NAME               PIC X(8) VALUE 'SIMPACC'.
+         01  WS-AUTHOR-PARM                PIC X(13).
+         01  WS-PATRON-PARM                PIC X(3).
+      *> VARCHAR-style host variable (length + text) so the
+      *> LIKE pattern is bound by its actual content length
+      *> instead of padded out to the full PIC X(27) with
+      *> trailing blanks that would have to match literally.
+         01  WS-TITLE-LIKE.
+             49 WS-TITLE-LIKE-LEN          PIC S9(4) COMP-5.
+             49 WS-TITLE-LIKE-TEXT         PIC X(27).
+         01  WS-RESTART-AUTHOR             PIC X(13).
+         01  WS-RESTART-BOOKID             PIC X(4).
+         01  WS-RESTART-COPY               PIC X(2).
        EXEC SQL END DECLARE SECTION END-EXEC.
-       
-       EXEC SQL 
-             DECLARE CSR3 CURSOR FOR SELECT 
-                   A.BookTitle
+
+       EXEC SQL
+             DECLARE CSR3 CURSOR WITH HOLD FOR SELECT
+                   A.BookID
+                  ,A.BookTitle
                   ,A.BookAuthor
+                  ,A.CopyNumber
                   ,A.PatronNumber
                   ,B.FirstName
                   ,B.LastName
              FROM  Book A
                   ,Patron B
              WHERE (A.PatronNumber = B.PatronNumber)
-             ORDER BY A.BookAuthor
-       END-EXEC. 
-         
+               AND ( (:WS-SEARCH-MODE = 'A'
+                      AND A.BookAuthor = :WS-AUTHOR-PARM)
+                  OR (:WS-SEARCH-MODE = 'T'
+                      AND A.BookTitle LIKE :WS-TITLE-LIKE)
+                  OR (:WS-SEARCH-MODE = 'P'
+                      AND A.PatronNumber = :WS-PATRON-PARM)
+                  OR (:WS-SEARCH-MODE = ' ') )
+               AND ( (:WS-RESTART-AUTHOR = SPACES)
+                  OR (A.BookAuthor > :WS-RESTART-AUTHOR)
+                  OR (A.BookAuthor = :WS-RESTART-AUTHOR
+                      AND A.BookID > :WS-RESTART-BOOKID)
+                  OR (A.BookAuthor = :WS-RESTART-AUTHOR
+                      AND A.BookID = :WS-RESTART-BOOKID
+                      AND A.CopyNumber > :WS-RESTART-COPY) )
+             ORDER BY A.BookAuthor, A.BookID, A.CopyNumber
+       END-EXEC.
+
        PROCEDURE DIVISION.
        RUN-START.
-           EXEC SQL 
-               WHENEVER SQLERROR perform OpenESQL-Error 
+           EXEC SQL
+               WHENEVER SQLERROR perform OpenESQL-Error
            END-EXEC
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY
+           PERFORM READ-SEARCH-CARD
            PERFORM CONNECT-TO-DATABASE
+           PERFORM READ-RESTART-RECORD
            PERFORM OPEN-CURSOR
+           PERFORM PRINT-REPORT-HEADER
            PERFORM FETCH-DATA
+           IF WS-BREAK-AUTHOR NOT = SPACES
+               PERFORM PRINT-AUTHOR-SUBTOTAL
+           END-IF
+           PERFORM PRINT-GRAND-TOTAL
            PERFORM SHUT-DOWN
-           .           
-       CONNECT-TO-DATABASE.    
-           EXEC SQL 
-               CONNECT TO 'Library' 
+           .
+      *> Reads a single, optional search-mode card from SYSIN.  A
+      *> blank card (or a mode this program does not recognize)
+      *> falls back to the unfiltered full-catalog listing.
+       READ-SEARCH-CARD.
+           MOVE SPACES TO WS-SEARCH-CARD
+           MOVE SPACES TO WS-AUTHOR-PARM WS-PATRON-PARM
+           MOVE SPACES TO WS-TITLE-LIKE-TEXT
+           MOVE 0      TO WS-TITLE-LIKE-LEN
+           ACCEPT WS-SEARCH-CARD FROM SYSIN
+           EVALUATE WS-SEARCH-MODE
+               WHEN 'A'
+                   MOVE WS-SEARCH-VALUE TO WS-AUTHOR-PARM
+               WHEN 'T'
+                   STRING '%' DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-SEARCH-VALUE)
+                           DELIMITED BY SIZE
+                       '%' DELIMITED BY SIZE
+                     INTO WS-TITLE-LIKE-TEXT
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM
+                       (WS-TITLE-LIKE-TEXT))
+                     TO WS-TITLE-LIKE-LEN
+               WHEN 'P'
+                   MOVE WS-SEARCH-VALUE(1:3) TO WS-PATRON-PARM
+               WHEN OTHER
+                   MOVE ' ' TO WS-SEARCH-MODE
+                   MOVE SPACES TO WS-SEARCH-VALUE
+           END-EVALUATE
+           .
+       CONNECT-TO-DATABASE.
+           EXEC SQL
+               CONNECT TO 'Library'
+           END-EXEC
+           .
+      *> Picks up where the last committed run left off.  A prior
+      *> abend leaves a RestartCtl row keyed by program name AND the
+      *> search-mode/value that was active when it was written, with
+      *> the author/book of the last row this job committed; CSR3's
+      *> WHERE clause skips everything at or before that point.  No
+      *> row (or a fresh install with no RestartCtl table row yet), or
+      *> a row left by a run under different search parameters, means
+      *> start at the top of this search as usual - a restart left by
+      *> an author search must never truncate an unrelated title
+      *> search or the full-catalog listing.
+       READ-RESTART-RECORD.
+           MOVE SPACES TO WS-RESTART-AUTHOR WS-RESTART-BOOKID
+                           WS-RESTART-COPY
+           EXEC SQL
+               SELECT LastAuthor, LastBookID, LastCopyNumber
+                 INTO :WS-RESTART-AUTHOR, :WS-RESTART-BOOKID
+                     ,:WS-RESTART-COPY
+                 FROM RestartCtl
+                WHERE ProgramName = :WS-PROGRAM-NAME
+                  AND SearchMode  = :WS-SEARCH-MODE
+                  AND SearchValue = :WS-SEARCH-VALUE
            END-EXEC
+           IF SQLCODE = 100
+               MOVE SPACES TO WS-RESTART-AUTHOR WS-RESTART-BOOKID
+                               WS-RESTART-COPY
+           ELSE
+               DISPLAY 'SIMPACC: RESUMING PRIOR RUN AFTER AUTHOR='
+                       WS-RESTART-AUTHOR ' BOOKID=' WS-RESTART-BOOKID
+                       ' COPY=' WS-RESTART-COPY
+           END-IF
            .
        OPEN-CURSOR.
-           EXEC SQL 
+           EXEC SQL
                OPEN CSR3
-           END-EXEC 
+           END-EXEC
            .
-       FETCH-DATA.    
-           PERFORM UNTIL SQLSTATE >= "02000" 
-               EXEC SQL 
-                   FETCH CSR3  INTO 
-                       :Book-BookTitle:Book-BookTitle-NULL
+       FETCH-DATA.
+           PERFORM UNTIL SQLSTATE >= "02000"
+               EXEC SQL
+                   FETCH CSR3  INTO
+                       :Book-BookID:Book-BookID-NULL
+                      ,:Book-BookTitle:Book-BookTitle-NULL
                       ,:Book-BookAuthor:Book-BookAuthor-NULL
+                      ,:Book-CopyNumber:Book-CopyNumber-NULL
                       ,:Book-PatronNumber:Book-PatronNumber-NULL
                       ,:Patron-FirstName:Patron-FirstName-NULL
                       ,:Patron-LastName:Patron-LastName-NULL
-               END-EXEC 
-               IF SQLSTATE < "02000" 
-                   display Book-BookTitle ' ' 
-                           Book-BookAuthor ' ' 
+               END-EXEC
+               IF SQLSTATE < "02000"
+                   IF Book-BookAuthor NOT = WS-BREAK-AUTHOR
+                       IF WS-BREAK-AUTHOR NOT = SPACES
+                           PERFORM PRINT-AUTHOR-SUBTOTAL
+                       END-IF
+                       MOVE Book-BookAuthor TO WS-BREAK-AUTHOR
+                       PERFORM PRINT-AUTHOR-HEADING
+                   END-IF
+                   display '  ' Book-BookTitle ' '
+                           Book-CopyNumber ' '
                            Book-PatronNumber ' '
                            Patron-FirstName ' '
                            Patron-LastName
-               END-IF 
-           END-PERFORM 
+                   ADD 1 TO WS-AUTHOR-COUNT
+                   ADD 1 TO WS-GRAND-TOTAL
+                   PERFORM SAVE-RESTART-POINT
+               END-IF
+           END-PERFORM
            .
-       SHUT-DOWN.    
-           EXEC SQL 
+      *> Run-date banner printed once, before the first detail line.
+       PRINT-REPORT-HEADER.
+           DISPLAY ' '
+           DISPLAY 'SIMPACC: CATALOG LISTING BY AUTHOR - ' WS-TODAY
+           DISPLAY ' '
+           .
+      *> Author control break - starts a new group.
+       PRINT-AUTHOR-HEADING.
+           MOVE 0 TO WS-AUTHOR-COUNT
+           DISPLAY 'AUTHOR: ' Book-BookAuthor
+           .
+       PRINT-AUTHOR-SUBTOTAL.
+           DISPLAY '  -- ' WS-AUTHOR-COUNT
+                   ' BOOK(S) CHECKED OUT FOR THIS AUTHOR --'
+           DISPLAY ' '
+           .
+       PRINT-GRAND-TOTAL.
+           DISPLAY 'SIMPACC: ' WS-GRAND-TOTAL
+                   ' BOOK(S) CHECKED OUT IN TOTAL'
+           .
+      *> Tracks progress and commits at intervals so a long run does
+      *> not hold locks/log space for the whole catalog and so a
+      *> restart has somewhere recent to resume from.
+       SAVE-RESTART-POINT.
+           ADD 1 TO WS-FETCH-COUNT
+           IF WS-FETCH-COUNT >= WS-COMMIT-INTERVAL
+               PERFORM COMMIT-AND-SAVE-RESTART
+               MOVE 0 TO WS-FETCH-COUNT
+           END-IF
+           .
+       COMMIT-AND-SAVE-RESTART.
+           EXEC SQL
+               UPDATE RestartCtl
+                  SET LastAuthor     = :Book-BookAuthor
+                     ,LastBookID     = :Book-BookID
+                     ,LastCopyNumber = :Book-CopyNumber
+                WHERE ProgramName = :WS-PROGRAM-NAME
+                  AND SearchMode  = :WS-SEARCH-MODE
+                  AND SearchValue = :WS-SEARCH-VALUE
+           END-EXEC
+           IF SQLCODE = 100
+               EXEC SQL
+                   INSERT INTO RestartCtl
+                         ( ProgramName, SearchMode, SearchValue
+                         , LastAuthor, LastBookID, LastCopyNumber )
+                   VALUES ( :WS-PROGRAM-NAME, :WS-SEARCH-MODE
+                          , :WS-SEARCH-VALUE, :Book-BookAuthor
+                          , :Book-BookID, :Book-CopyNumber )
+               END-EXEC
+           END-IF
+           EXEC SQL COMMIT END-EXEC
+           .
+       SHUT-DOWN.
+           EXEC SQL
                CLOSE CSR3
-           END-EXEC      
-           EXEC SQL DISCONNECT CURRENT END-EXEC 
+           END-EXEC
+      *> Clean end of run - clear the restart point so the next
+      *> full run starts back at the top of the catalog.
+           EXEC SQL
+               DELETE FROM RestartCtl
+                WHERE ProgramName = :WS-PROGRAM-NAME
+                  AND SearchMode  = :WS-SEARCH-MODE
+                  AND SearchValue = :WS-SEARCH-VALUE
+           END-EXEC
+           EXEC SQL COMMIT END-EXEC
+           EXEC SQL DISCONNECT CURRENT END-EXEC
            Display ' '
            Stop 'Press <CR> to terminate'
            STOP RUN
