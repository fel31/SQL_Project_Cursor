@@ -0,0 +1,35 @@
+       *> -------------------------------------------
+       *> DECLARE TABLE for RestartCtl
+       *> One row per restartable batch program, holding
+       *> the key of the last row it committed so a rerun
+       *> after an abend can resume past that point instead
+       *> of reprocessing the whole file.
+       *> -------------------------------------------
+          EXEC SQL DECLARE RestartCtl TABLE
+          ( ProgramName           VARCHAR(8)
+          , SearchMode            VARCHAR(1)
+          , SearchValue           VARCHAR(25)
+          , LastAuthor            VARCHAR(13)
+          , LastBookID            VARCHAR(4)
+          , LastCopyNumber        VARCHAR(2)
+          ) END-EXEC.
+       *> -------------------------------------------
+       *> COBOL HOST VARIABLES FOR TABLE RestartCtl
+       *> -------------------------------------------
+       01  DCLRestartCtl.
+           03 Restart-ProgramName             PIC X(8).
+           03 Restart-SearchMode              PIC X(1).
+           03 Restart-SearchValue             PIC X(25).
+           03 Restart-LastAuthor              PIC X(13).
+           03 Restart-LastBookID              PIC X(4).
+           03 Restart-LastCopyNumber          PIC X(2).
+       *> -------------------------------------------
+       *> COBOL INDICATOR VARIABLES FOR TABLE RestartCtl
+       *> -------------------------------------------
+       01  DCLRestartCtl-NULL.
+           03 Restart-ProgramName-NULL        PIC S9(04)  COMP-5.
+           03 Restart-SearchMode-NULL         PIC S9(04)  COMP-5.
+           03 Restart-SearchValue-NULL        PIC S9(04)  COMP-5.
+           03 Restart-LastAuthor-NULL         PIC S9(04)  COMP-5.
+           03 Restart-LastBookID-NULL         PIC S9(04)  COMP-5.
+           03 Restart-LastCopyNumber-NULL     PIC S9(04)  COMP-5.
