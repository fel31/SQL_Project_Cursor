@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCANIN.
+      *> -------------------------------------------
+      *> SCANIN - scanner-feed intake job.  Reads one
+      *> barcode-scan event per SYSIN record (the same
+      *> card-per-transaction convention BOOKXFRM and
+      *> MAINT use), looks up the copy the barcode
+      *> belongs to, and CALLs BOOKXFER to check it out
+      *> or check it in - it does not duplicate any of
+      *> BOOKXFER's validation or update logic.
+      *>     cols  1-13  Barcode scanned off the copy
+      *>     cols 14-16  PatronNumber
+      *>     cols 17-18  Trans-Code (CO/CI)
+      *>     cols 19-26  Scanner/terminal UserID
+      *> A trailer card of 'END' in cols 1-3 ends the run.
+      *> -------------------------------------------
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  MFSQLMESSAGETEXT                PIC X(250).
+
+       01  WS-SYSIN-CARD.
+           03 WS-CARD-BARCODE               PIC X(13).
+           03 WS-CARD-PATRON                PIC X(3).
+           03 WS-CARD-TRANS-CODE            PIC X(2).
+           03 WS-CARD-USERID                PIC X(8).
+       01  WS-EOF-SWITCH                   PIC X VALUE 'N'.
+           88 WS-EOF                       VALUE 'Y'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+         EXEC SQL INCLUDE Book END-EXEC.
+         01  WS-SCAN-BARCODE               PIC X(13).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE BookXfer END-EXEC.
+
+       PROCEDURE DIVISION.
+       RUN-START.
+           EXEC SQL
+               WHENEVER SQLERROR PERFORM OpenESQL-Error
+           END-EXEC
+           PERFORM CONNECT-TO-DATABASE
+           PERFORM READ-CARD
+           PERFORM UNTIL WS-EOF
+               PERFORM PROCESS-CARD
+               PERFORM READ-CARD
+           END-PERFORM
+           PERFORM SHUT-DOWN
+           .
+       CONNECT-TO-DATABASE.
+           EXEC SQL
+               CONNECT TO 'Library'
+           END-EXEC
+           .
+       READ-CARD.
+           ACCEPT WS-SYSIN-CARD FROM SYSIN
+           IF WS-CARD-BARCODE (1:3) = 'END'
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+           .
+       PROCESS-CARD.
+           MOVE WS-CARD-BARCODE TO WS-SCAN-BARCODE
+           MOVE SPACES TO Book-BookID Book-CopyNumber
+
+           EXEC SQL
+               SELECT BookID, CopyNumber
+                 INTO :Book-BookID, :Book-CopyNumber
+                 FROM Book
+                WHERE Barcode = :WS-SCAN-BARCODE
+           END-EXEC
+
+           IF SQLCODE = 100
+               DISPLAY 'SCANIN: BARCODE ' WS-SCAN-BARCODE
+                       ' NOT ON FILE - EVENT REJECTED'
+           ELSE
+               PERFORM CALL-BOOKXFER
+           END-IF
+           .
+       CALL-BOOKXFER.
+           MOVE Book-BookID          TO XFER-BOOKID
+           MOVE Book-CopyNumber      TO XFER-COPY-NUMBER
+           MOVE WS-CARD-PATRON       TO XFER-PATRON-NUMBER
+           MOVE WS-CARD-TRANS-CODE   TO XFER-TRANS-CODE
+           MOVE WS-CARD-USERID       TO XFER-USERID
+           MOVE SPACES               TO XFER-RETURN-CODE
+
+           CALL 'BOOKXFER' USING BOOKXFER-PARM
+
+           IF XFER-OK
+               DISPLAY 'SCANIN: ' WS-SCAN-BARCODE ' (' XFER-BOOKID
+                       '/' XFER-COPY-NUMBER ') ' XFER-TRANS-CODE
+                       ' FOR PATRON ' XFER-PATRON-NUMBER ' - OK'
+           ELSE
+               DISPLAY 'SCANIN: ' WS-SCAN-BARCODE ' (' XFER-BOOKID
+                       '/' XFER-COPY-NUMBER ') ' XFER-TRANS-CODE
+                       ' FOR PATRON ' XFER-PATRON-NUMBER
+                       ' - REJECTED, RETURN CODE = ' XFER-RETURN-CODE
+           END-IF
+
+           EXEC SQL COMMIT END-EXEC
+           .
+       SHUT-DOWN.
+           EXEC SQL DISCONNECT CURRENT END-EXEC
+           Display ' '
+           Stop 'Press <CR> to terminate'
+           STOP RUN
+           .
+       OpenESQL-Error SECTION.
+
+           display "SQL Error = " sqlstate " " sqlcode
+           display MFSQLMESSAGETEXT
+           stop run
+           .
