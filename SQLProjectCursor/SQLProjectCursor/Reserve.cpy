@@ -0,0 +1,25 @@
+       *> -------------------------------------------
+       *> DECLARE TABLE for Reservation
+       *> -------------------------------------------
+          EXEC SQL DECLARE Reservation TABLE
+          ( BookID                VARCHAR(4)
+          , PatronNumber          VARCHAR(3)
+          , RequestDate           VARCHAR(8)
+          , QueuePosition         VARCHAR(2)
+          ) END-EXEC.
+       *> -------------------------------------------
+       *> COBOL HOST VARIABLES FOR TABLE Reservation
+       *> -------------------------------------------
+       01  DCLReservation.
+           03 Resv-BookID                     PIC X(4).
+           03 Resv-PatronNumber               PIC X(3).
+           03 Resv-RequestDate                PIC X(8).
+           03 Resv-QueuePosition              PIC X(2).
+       *> -------------------------------------------
+       *> COBOL INDICATOR VARIABLES FOR TABLE Reservation
+       *> -------------------------------------------
+       01  DCLReservation-NULL.
+           03 Resv-BookID-NULL                PIC S9(04)  COMP-5.
+           03 Resv-PatronNumber-NULL          PIC S9(04)  COMP-5.
+           03 Resv-RequestDate-NULL           PIC S9(04)  COMP-5.
+           03 Resv-QueuePosition-NULL         PIC S9(04)  COMP-5.
