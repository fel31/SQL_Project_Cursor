@@ -0,0 +1,36 @@
+       *> -------------------------------------------
+       *> DECLARE TABLE for AuditLog
+       *> One row per change to Book.PatronNumber -
+       *> checkout, check-in, reservation auto-issue, or
+       *> a manual correction - so the desk can trace who
+       *> put a book on (or took it off) a patron's card
+       *> and when.
+       *> -------------------------------------------
+          EXEC SQL DECLARE AuditLog TABLE
+          ( BookID                VARCHAR(4)
+          , CopyNumber            VARCHAR(2)
+          , OldPatronNumber       VARCHAR(3)
+          , NewPatronNumber       VARCHAR(3)
+          , ChangeDate            VARCHAR(8)
+          , UserID                VARCHAR(8)
+          ) END-EXEC.
+       *> -------------------------------------------
+       *> COBOL HOST VARIABLES FOR TABLE AuditLog
+       *> -------------------------------------------
+       01  DCLAuditLog.
+           03 Audit-BookID                    PIC X(4).
+           03 Audit-CopyNumber                PIC X(2).
+           03 Audit-OldPatronNumber           PIC X(3).
+           03 Audit-NewPatronNumber           PIC X(3).
+           03 Audit-ChangeDate                PIC X(8).
+           03 Audit-UserID                    PIC X(8).
+       *> -------------------------------------------
+       *> COBOL INDICATOR VARIABLES FOR TABLE AuditLog
+       *> -------------------------------------------
+       01  DCLAuditLog-NULL.
+           03 Audit-BookID-NULL               PIC S9(04)  COMP-5.
+           03 Audit-CopyNumber-NULL           PIC S9(04)  COMP-5.
+           03 Audit-OldPatronNumber-NULL      PIC S9(04)  COMP-5.
+           03 Audit-NewPatronNumber-NULL      PIC S9(04)  COMP-5.
+           03 Audit-ChangeDate-NULL           PIC S9(04)  COMP-5.
+           03 Audit-UserID-NULL               PIC S9(04)  COMP-5.
