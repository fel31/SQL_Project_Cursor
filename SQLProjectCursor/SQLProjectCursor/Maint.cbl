@@ -0,0 +1,370 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINT.
+      *> -------------------------------------------
+      *> MAINT - card-driven maintenance job for Patron
+      *> and Book master records.  There is no screen
+      *> interface here (that would take EXEC CICS maps,
+      *> which this shop does not run this job under), so
+      *> each maintenance action is a SYSIN transaction
+      *> card, one function code per card:
+      *>     AP  add a new patron
+      *>     UP  update an existing patron's name/address
+      *>     AB  add a new book title/copy to the catalog
+      *>     RC  retire (withdraw) a copy that is not
+      *>         currently checked out
+      *>     CB  manually correct Book.PatronNumber
+      *>         (logged to AuditLog the same as a
+      *>         checkout/check-in done through BOOKXFER)
+      *>     EJ  end of job
+      *> -------------------------------------------
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  MFSQLMESSAGETEXT                PIC X(250).
+
+       01  WS-EOF-SWITCH                   PIC X VALUE 'N'.
+           88 WS-EOF                       VALUE 'Y'.
+       01  WS-ADD-COUNT                    PIC 9(5) VALUE 0.
+       01  WS-UPDATE-COUNT                 PIC 9(5) VALUE 0.
+       01  WS-RETIRE-COUNT                 PIC 9(5) VALUE 0.
+       01  WS-CORRECT-COUNT                PIC 9(5) VALUE 0.
+       01  WS-REJECT-COUNT                 PIC 9(5) VALUE 0.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+         EXEC SQL INCLUDE Book END-EXEC.
+         EXEC SQL INCLUDE Patron END-EXEC.
+         EXEC SQL INCLUDE Publisher END-EXEC.
+         EXEC SQL INCLUDE Audit END-EXEC.
+         01  WS-ROW-COUNT                  PIC S9(4) COMP-5 VALUE 0.
+         01  WS-TODAY                      PIC X(8).
+
+      *> -------------------------------------------
+      *> Maintenance transaction card.  Column layout
+      *> depends on the function code in cols 1-2; the
+      *> REDEFINES below name the fields for each
+      *> function so the paragraphs that build the SQL
+      *> do not have to work with raw substrings.
+      *> -------------------------------------------
+         01  WS-MAINT-CARD.
+             03 WS-MAINT-FUNCTION          PIC X(2).
+                88 MAINT-ADD-PATRON        VALUE 'AP'.
+                88 MAINT-UPD-PATRON        VALUE 'UP'.
+                88 MAINT-ADD-BOOK          VALUE 'AB'.
+                88 MAINT-RETIRE-COPY       VALUE 'RC'.
+                88 MAINT-CORRECT-BOOK      VALUE 'CB'.
+                88 MAINT-END-JOB           VALUE 'EJ'.
+             03 WS-MAINT-REST              PIC X(78).
+
+      *> cols  3- 5  PatronNumber      cols  6-15 FirstName
+      *> cols 16-27  LastName          cols 28-47 StreetAddress
+      *> cols 48-61  City              cols 62-63 State
+      *> cols 64-73  Zip
+         01  WS-PATRON-CARD REDEFINES WS-MAINT-CARD.
+             03 FILLER                     PIC X(2).
+             03 PC-PATRON-NUMBER           PIC X(3).
+             03 PC-FIRST-NAME              PIC X(10).
+             03 PC-LAST-NAME               PIC X(12).
+             03 PC-STREET-ADDRESS          PIC X(20).
+             03 PC-CITY                    PIC X(14).
+             03 PC-STATE                   PIC X(2).
+             03 PC-ZIP                     PIC X(10).
+
+      *> cols  3- 6  BookID            cols  7- 8 CopyNumber
+      *> cols  9-33  BookTitle         cols 34-46 BookAuthor
+      *> cols 47-57  BookPublisher     cols 58-61 PublicationYear
+      *> cols 62-74  Barcode/ISBN scanned on the physical copy
+         01  WS-BOOK-CARD REDEFINES WS-MAINT-CARD.
+             03 FILLER                     PIC X(2).
+             03 BC-BOOK-ID                 PIC X(4).
+             03 BC-COPY-NUMBER             PIC X(2).
+             03 BC-BOOK-TITLE              PIC X(25).
+             03 BC-BOOK-AUTHOR             PIC X(13).
+             03 BC-BOOK-PUBLISHER          PIC X(11).
+             03 BC-PUBLICATION-YEAR        PIC X(4).
+             03 BC-BARCODE                 PIC X(13).
+
+      *> cols  3- 6  BookID            cols  7- 8 CopyNumber
+      *> cols  9-16  UserID/terminal retiring the copy
+         01  WS-RETIRE-CARD REDEFINES WS-MAINT-CARD.
+             03 FILLER                     PIC X(2).
+             03 RTC-BOOK-ID                PIC X(4).
+             03 RTC-COPY-NUMBER            PIC X(2).
+             03 RTC-USERID                 PIC X(8).
+
+      *> cols  3- 6  BookID            cols  7- 8 CopyNumber
+      *> cols  9-11  New PatronNumber  cols 12-19 UserID/terminal
+      *>             (SPACES clears a copy back to on-the-shelf)
+      *>         making the correction
+         01  WS-CORRECT-CARD REDEFINES WS-MAINT-CARD.
+             03 FILLER                     PIC X(2).
+             03 CC-BOOK-ID                 PIC X(4).
+             03 CC-COPY-NUMBER             PIC X(2).
+             03 CC-NEW-PATRON              PIC X(3).
+             03 CC-USERID                  PIC X(8).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       PROCEDURE DIVISION.
+       RUN-START.
+           EXEC SQL
+               WHENEVER SQLERROR PERFORM OpenESQL-Error
+           END-EXEC
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY
+           PERFORM CONNECT-TO-DATABASE
+           PERFORM READ-CARD
+           PERFORM UNTIL WS-EOF
+               PERFORM PROCESS-CARD
+               PERFORM READ-CARD
+           END-PERFORM
+           PERFORM SHUT-DOWN
+           .
+       CONNECT-TO-DATABASE.
+           EXEC SQL
+               CONNECT TO 'Library'
+           END-EXEC
+           .
+       READ-CARD.
+           ACCEPT WS-MAINT-CARD FROM SYSIN
+           IF MAINT-END-JOB
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+           .
+       PROCESS-CARD.
+           EVALUATE TRUE
+               WHEN MAINT-ADD-PATRON
+                   PERFORM MAINT-ADD-PATRON-ROW
+               WHEN MAINT-UPD-PATRON
+                   PERFORM MAINT-UPDATE-PATRON-ROW
+               WHEN MAINT-ADD-BOOK
+                   PERFORM MAINT-ADD-BOOK-ROW
+                      THRU MAINT-ADD-BOOK-ROW-EXIT
+               WHEN MAINT-RETIRE-COPY
+                   PERFORM MAINT-RETIRE-COPY-ROW
+                      THRU MAINT-RETIRE-COPY-ROW-EXIT
+               WHEN MAINT-CORRECT-BOOK
+                   PERFORM MAINT-CORRECT-BOOK-ROW
+                      THRU MAINT-CORRECT-BOOK-ROW-EXIT
+               WHEN OTHER
+                   DISPLAY 'MAINT: UNRECOGNIZED FUNCTION CODE '
+                           WS-MAINT-FUNCTION
+                   ADD 1 TO WS-REJECT-COUNT
+           END-EVALUATE
+           EXEC SQL COMMIT END-EXEC
+           .
+       MAINT-ADD-PATRON-ROW.
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-ROW-COUNT
+                 FROM Patron
+                WHERE PatronNumber = :PC-PATRON-NUMBER
+           END-EXEC
+
+           IF WS-ROW-COUNT NOT = 0
+               DISPLAY 'MAINT: PATRON ' PC-PATRON-NUMBER
+                       ' ALREADY ON FILE - ADD REJECTED'
+               ADD 1 TO WS-REJECT-COUNT
+           ELSE
+               EXEC SQL
+                   INSERT INTO Patron
+                         ( PatronNumber, FirstName, LastName
+                         , StreetAddress, City, State, Zip )
+                   VALUES ( :PC-PATRON-NUMBER, :PC-FIRST-NAME
+                          , :PC-LAST-NAME, :PC-STREET-ADDRESS
+                          , :PC-CITY, :PC-STATE, :PC-ZIP )
+               END-EXEC
+               ADD 1 TO WS-ADD-COUNT
+               DISPLAY 'MAINT: PATRON ' PC-PATRON-NUMBER ' ADDED'
+           END-IF
+           .
+       MAINT-UPDATE-PATRON-ROW.
+           EXEC SQL
+               UPDATE Patron
+                  SET FirstName     = :PC-FIRST-NAME
+                     ,LastName      = :PC-LAST-NAME
+                     ,StreetAddress = :PC-STREET-ADDRESS
+                     ,City          = :PC-CITY
+                     ,State         = :PC-STATE
+                     ,Zip           = :PC-ZIP
+                WHERE PatronNumber = :PC-PATRON-NUMBER
+           END-EXEC
+
+           IF SQLCODE = 100
+               DISPLAY 'MAINT: PATRON ' PC-PATRON-NUMBER
+                       ' NOT ON FILE - UPDATE REJECTED'
+               ADD 1 TO WS-REJECT-COUNT
+           ELSE
+               ADD 1 TO WS-UPDATE-COUNT
+               DISPLAY 'MAINT: PATRON ' PC-PATRON-NUMBER ' UPDATED'
+           END-IF
+           .
+       MAINT-ADD-BOOK-ROW.
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-ROW-COUNT
+                 FROM Book
+                WHERE BookID = :BC-BOOK-ID
+                  AND CopyNumber = :BC-COPY-NUMBER
+           END-EXEC
+
+           IF WS-ROW-COUNT NOT = 0
+               DISPLAY 'MAINT: BOOK ' BC-BOOK-ID ' COPY '
+                       BC-COPY-NUMBER ' ALREADY ON FILE - ADD REJECTED'
+               ADD 1 TO WS-REJECT-COUNT
+               GO TO MAINT-ADD-BOOK-ROW-EXIT
+           END-IF
+
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-ROW-COUNT
+                 FROM Publisher
+                WHERE PublisherName = :BC-BOOK-PUBLISHER
+           END-EXEC
+
+           IF WS-ROW-COUNT = 0
+               DISPLAY 'MAINT: PUBLISHER ' BC-BOOK-PUBLISHER
+                       ' NOT ON FILE - ADD REJECTED'
+               ADD 1 TO WS-REJECT-COUNT
+               GO TO MAINT-ADD-BOOK-ROW-EXIT
+           END-IF
+
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-ROW-COUNT
+                 FROM Book
+                WHERE Barcode = :BC-BARCODE
+           END-EXEC
+
+           IF WS-ROW-COUNT NOT = 0
+               DISPLAY 'MAINT: BARCODE ' BC-BARCODE
+                       ' ALREADY ON FILE - ADD REJECTED'
+               ADD 1 TO WS-REJECT-COUNT
+               GO TO MAINT-ADD-BOOK-ROW-EXIT
+           END-IF
+
+           EXEC SQL
+               INSERT INTO Book
+                     ( BookID, CopyNumber, BookTitle, BookAuthor
+                     , BookPublisher, PublicationYear
+                     , PatronNumber, RemainingDays, RenewalCount
+                     , Barcode )
+               VALUES ( :BC-BOOK-ID, :BC-COPY-NUMBER
+                      , :BC-BOOK-TITLE, :BC-BOOK-AUTHOR
+                      , :BC-BOOK-PUBLISHER, :BC-PUBLICATION-YEAR
+                      , SPACES, SPACES, SPACES, :BC-BARCODE )
+           END-EXEC
+           ADD 1 TO WS-ADD-COUNT
+           DISPLAY 'MAINT: BOOK ' BC-BOOK-ID ' COPY '
+                   BC-COPY-NUMBER ' ADDED TO CATALOG'
+           .
+       MAINT-ADD-BOOK-ROW-EXIT.
+           EXIT
+           .
+       MAINT-RETIRE-COPY-ROW.
+           MOVE SPACES TO Book-PatronNumber
+           EXEC SQL
+               SELECT PatronNumber
+                 INTO :Book-PatronNumber:Book-PatronNumber-NULL
+                 FROM Book
+                WHERE BookID = :RTC-BOOK-ID
+                  AND CopyNumber = :RTC-COPY-NUMBER
+           END-EXEC
+
+           IF SQLCODE = 100
+               DISPLAY 'MAINT: BOOK ' RTC-BOOK-ID ' COPY '
+                       RTC-COPY-NUMBER ' NOT ON FILE - RETIRE REJECTED'
+               ADD 1 TO WS-REJECT-COUNT
+               GO TO MAINT-RETIRE-COPY-ROW-EXIT
+           END-IF
+
+           IF Book-PatronNumber-NULL >= 0
+              AND Book-PatronNumber NOT = SPACES
+               DISPLAY 'MAINT: BOOK ' RTC-BOOK-ID ' COPY '
+                       RTC-COPY-NUMBER
+                       ' IS CHECKED OUT - RETIRE REJECTED'
+               ADD 1 TO WS-REJECT-COUNT
+               GO TO MAINT-RETIRE-COPY-ROW-EXIT
+           END-IF
+
+           EXEC SQL
+               DELETE FROM Book
+                WHERE BookID = :RTC-BOOK-ID
+                  AND CopyNumber = :RTC-COPY-NUMBER
+           END-EXEC
+           ADD 1 TO WS-RETIRE-COUNT
+           DISPLAY 'MAINT: BOOK ' RTC-BOOK-ID ' COPY ' RTC-COPY-NUMBER
+                   ' RETIRED BY ' RTC-USERID
+           .
+       MAINT-RETIRE-COPY-ROW-EXIT.
+           EXIT
+           .
+       MAINT-CORRECT-BOOK-ROW.
+           MOVE SPACES TO Book-PatronNumber
+           EXEC SQL
+               SELECT PatronNumber
+                 INTO :Book-PatronNumber:Book-PatronNumber-NULL
+                 FROM Book
+                WHERE BookID = :CC-BOOK-ID
+                  AND CopyNumber = :CC-COPY-NUMBER
+           END-EXEC
+
+           IF SQLCODE = 100
+               DISPLAY 'MAINT: BOOK ' CC-BOOK-ID ' COPY '
+                       CC-COPY-NUMBER
+                       ' NOT ON FILE - CORRECTION REJECTED'
+               ADD 1 TO WS-REJECT-COUNT
+               GO TO MAINT-CORRECT-BOOK-ROW-EXIT
+           END-IF
+
+           MOVE CC-BOOK-ID           TO Audit-BookID
+           MOVE CC-COPY-NUMBER       TO Audit-CopyNumber
+           MOVE Book-PatronNumber    TO Audit-OldPatronNumber
+           MOVE CC-NEW-PATRON        TO Audit-NewPatronNumber
+           MOVE WS-TODAY             TO Audit-ChangeDate
+           MOVE CC-USERID            TO Audit-UserID
+
+           EXEC SQL
+               UPDATE Book
+                  SET PatronNumber = :CC-NEW-PATRON
+                WHERE BookID = :CC-BOOK-ID
+                  AND CopyNumber = :CC-COPY-NUMBER
+           END-EXEC
+
+           EXEC SQL
+               INSERT INTO AuditLog
+                     ( BookID, CopyNumber, OldPatronNumber
+                     , NewPatronNumber, ChangeDate, UserID )
+               VALUES ( :Audit-BookID, :Audit-CopyNumber
+                      , :Audit-OldPatronNumber
+                      , :Audit-NewPatronNumber, :Audit-ChangeDate
+                      , :Audit-UserID )
+           END-EXEC
+
+           ADD 1 TO WS-CORRECT-COUNT
+           DISPLAY 'MAINT: BOOK ' CC-BOOK-ID ' COPY ' CC-COPY-NUMBER
+                   ' PATRON CORRECTED TO ' CC-NEW-PATRON
+                   ' BY ' CC-USERID
+           .
+       MAINT-CORRECT-BOOK-ROW-EXIT.
+           EXIT
+           .
+       SHUT-DOWN.
+           DISPLAY ' '
+           DISPLAY 'MAINT: ' WS-ADD-COUNT ' ROW(S) ADDED'
+           DISPLAY 'MAINT: ' WS-UPDATE-COUNT ' ROW(S) UPDATED'
+           DISPLAY 'MAINT: ' WS-RETIRE-COUNT ' COPY(IES) RETIRED'
+           DISPLAY 'MAINT: ' WS-CORRECT-COUNT
+                   ' PATRON CORRECTION(S) MADE'
+           DISPLAY 'MAINT: ' WS-REJECT-COUNT ' TRANSACTION(S) REJECTED'
+           EXEC SQL DISCONNECT CURRENT END-EXEC
+           Display ' '
+           Stop 'Press <CR> to terminate'
+           STOP RUN
+           .
+       OpenESQL-Error SECTION.
+
+           display "SQL Error = " sqlstate " " sqlcode
+           display MFSQLMESSAGETEXT
+           stop run
+           .
