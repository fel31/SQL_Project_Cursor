@@ -0,0 +1,430 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BOOKXFER.
+      *> -------------------------------------------
+      *> BOOKXFER - checkout/check-in transaction logic
+      *> for a single Book copy.  Called by BOOKXFRM
+      *> (the front-desk driver) and by any other
+      *> program that needs to move a book on or off
+      *> a patron's card without hand-editing the
+      *> Library database.
+      *>
+      *> The caller is expected to already hold an
+      *> open connection to the Library database and
+      *> to COMMIT/ROLLBACK the unit of work; BOOKXFER
+      *> only issues the SELECT/UPDATE statements for
+      *> the transfer itself.
+      *> -------------------------------------------
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-RENEWAL-CAP                  PIC 9 VALUE 3.
+       01  WS-RENEWAL-COUNT-NUM            PIC 9.
+       01  WS-NEXT-QUEUE-NUM               PIC 99 VALUE 0.
+       01  WS-RESV-QUEUE-NUM               PIC 99 VALUE 0.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+         EXEC SQL INCLUDE Book END-EXEC.
+         EXEC SQL INCLUDE Patron END-EXEC.
+         EXEC SQL INCLUDE LoanHist END-EXEC.
+         EXEC SQL INCLUDE Reserve END-EXEC.
+         EXEC SQL INCLUDE Audit END-EXEC.
+         01  WS-CURRENT-PATRON             PIC X(3).
+         01  WS-LOANHIST-PATRON            PIC X(3).
+         01  WS-NEXT-PATRON                PIC X(3).
+         01  WS-AUDIT-OLD-PATRON           PIC X(3).
+         01  WS-AUDIT-NEW-PATRON           PIC X(3).
+         01  WS-PATRON-COUNT               PIC S9(4) COMP-5 VALUE 0.
+         01  WS-TODAY                      PIC X(8).
+         01  WS-MAX-QUEUE-POS              PIC X(2).
+         01  WS-MAX-QUEUE-POS-NULL         PIC S9(04) COMP-5.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       LINKAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+         EXEC SQL INCLUDE BookXfer END-EXEC.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL
+           DECLARE CSR-RESV-RENUM CURSOR FOR
+               SELECT QueuePosition
+                 FROM Reservation
+                WHERE BookID = :XFER-BOOKID
+                ORDER BY QueuePosition
+                FOR UPDATE OF QueuePosition
+       END-EXEC.
+
+       PROCEDURE DIVISION USING BOOKXFER-PARM.
+       XFER-START.
+           EXEC SQL
+               WHENEVER SQLERROR PERFORM XFER-SQL-ERROR
+           END-EXEC
+           MOVE '00' TO XFER-RETURN-CODE
+           MOVE SPACES TO WS-CURRENT-PATRON
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY
+           EVALUATE TRUE
+               WHEN XFER-CHECKOUT
+                   PERFORM XFER-DO-CHECKOUT THRU XFER-DO-CHECKOUT-EXIT
+               WHEN XFER-CHECKIN
+                   PERFORM XFER-DO-CHECKIN THRU XFER-DO-CHECKIN-EXIT
+               WHEN XFER-RENEW
+                   PERFORM XFER-DO-RENEW THRU XFER-DO-RENEW-EXIT
+               WHEN XFER-HOLD
+                   PERFORM XFER-DO-HOLD THRU XFER-DO-HOLD-EXIT
+               WHEN OTHER
+                   MOVE '16' TO XFER-RETURN-CODE
+           END-EVALUATE
+           GOBACK
+           .
+       XFER-DO-CHECKOUT.
+           PERFORM XFER-VALIDATE-PATRON
+           IF NOT XFER-OK
+               GO TO XFER-DO-CHECKOUT-EXIT
+           END-IF
+
+           MOVE SPACES TO Book-PatronNumber
+           EXEC SQL
+               SELECT PatronNumber
+                 INTO :Book-PatronNumber:Book-PatronNumber-NULL
+                 FROM Book
+                WHERE BookID = :XFER-BOOKID
+                  AND CopyNumber = :XFER-COPY-NUMBER
+           END-EXEC
+
+           IF SQLCODE = 100
+               MOVE '08' TO XFER-RETURN-CODE
+               GO TO XFER-DO-CHECKOUT-EXIT
+           END-IF
+
+           IF Book-PatronNumber-NULL >= 0
+              AND Book-PatronNumber NOT = SPACES
+               MOVE '12' TO XFER-RETURN-CODE
+               GO TO XFER-DO-CHECKOUT-EXIT
+           END-IF
+
+           EXEC SQL
+               UPDATE Book
+                  SET PatronNumber  = :XFER-PATRON-NUMBER
+                     ,RemainingDays = '014'
+                     ,RenewalCount  = '0'
+                WHERE BookID = :XFER-BOOKID
+                  AND CopyNumber = :XFER-COPY-NUMBER
+           END-EXEC
+
+           MOVE SPACES             TO WS-AUDIT-OLD-PATRON
+           MOVE XFER-PATRON-NUMBER TO WS-AUDIT-NEW-PATRON
+           PERFORM XFER-WRITE-AUDIT
+
+           MOVE XFER-PATRON-NUMBER TO WS-LOANHIST-PATRON
+           PERFORM XFER-OPEN-LOANHIST
+           .
+       XFER-DO-CHECKOUT-EXIT.
+           EXIT
+           .
+       XFER-DO-CHECKIN.
+           EXEC SQL
+               SELECT PatronNumber
+                 INTO :Book-PatronNumber:Book-PatronNumber-NULL
+                 FROM Book
+                WHERE BookID = :XFER-BOOKID
+                  AND CopyNumber = :XFER-COPY-NUMBER
+           END-EXEC
+
+           IF SQLCODE = 100
+               MOVE '08' TO XFER-RETURN-CODE
+               GO TO XFER-DO-CHECKIN-EXIT
+           END-IF
+
+           IF Book-PatronNumber-NULL < 0 OR Book-PatronNumber = SPACES
+               MOVE '16' TO XFER-RETURN-CODE
+               GO TO XFER-DO-CHECKIN-EXIT
+           END-IF
+
+           MOVE Book-PatronNumber TO WS-CURRENT-PATRON
+
+           EXEC SQL
+               UPDATE Book
+                  SET PatronNumber  = SPACES
+                     ,RemainingDays = SPACES
+                     ,RenewalCount  = SPACES
+                WHERE BookID = :XFER-BOOKID
+                  AND CopyNumber = :XFER-COPY-NUMBER
+           END-EXEC
+
+           MOVE WS-CURRENT-PATRON  TO WS-AUDIT-OLD-PATRON
+           MOVE SPACES             TO WS-AUDIT-NEW-PATRON
+           PERFORM XFER-WRITE-AUDIT
+
+           PERFORM XFER-CLOSE-LOANHIST
+           PERFORM XFER-CHECK-RESERVATION
+           .
+       XFER-DO-CHECKIN-EXIT.
+           EXIT
+           .
+       XFER-DO-RENEW.
+           EXEC SQL
+               SELECT PatronNumber, RenewalCount
+                 INTO :Book-PatronNumber:Book-PatronNumber-NULL
+                     ,:Book-RenewalCount:Book-RenewalCount-NULL
+                 FROM Book
+                WHERE BookID = :XFER-BOOKID
+                  AND CopyNumber = :XFER-COPY-NUMBER
+           END-EXEC
+
+           IF SQLCODE = 100
+               MOVE '08' TO XFER-RETURN-CODE
+               GO TO XFER-DO-RENEW-EXIT
+           END-IF
+
+           IF Book-PatronNumber-NULL < 0
+              OR Book-PatronNumber NOT = XFER-PATRON-NUMBER
+               MOVE '16' TO XFER-RETURN-CODE
+               GO TO XFER-DO-RENEW-EXIT
+           END-IF
+
+           MOVE 0 TO WS-RENEWAL-COUNT-NUM
+           IF Book-RenewalCount-NULL >= 0
+              AND Book-RenewalCount NOT = SPACES
+               MOVE FUNCTION NUMVAL(Book-RenewalCount)
+                 TO WS-RENEWAL-COUNT-NUM
+           END-IF
+
+           IF WS-RENEWAL-COUNT-NUM >= WS-RENEWAL-CAP
+               MOVE '20' TO XFER-RETURN-CODE
+               GO TO XFER-DO-RENEW-EXIT
+           END-IF
+
+           ADD 1 TO WS-RENEWAL-COUNT-NUM
+           MOVE WS-RENEWAL-COUNT-NUM TO Book-RenewalCount
+
+           EXEC SQL
+               UPDATE Book
+                  SET RemainingDays = '014'
+                     ,RenewalCount  = :Book-RenewalCount
+                WHERE BookID = :XFER-BOOKID
+                  AND CopyNumber = :XFER-COPY-NUMBER
+           END-EXEC
+           .
+       XFER-DO-RENEW-EXIT.
+           EXIT
+           .
+       XFER-DO-HOLD.
+           PERFORM XFER-VALIDATE-PATRON
+           IF NOT XFER-OK
+               GO TO XFER-DO-HOLD-EXIT
+           END-IF
+
+      *> Eligibility is a title-wide question, not a single-copy one -
+      *> Reservation is keyed by BookID alone (a patron waits for the
+      *> title, not a specific copy), so a hold is only unnecessary
+      *> when SOME copy of the title is sitting on the shelf, and the
+      *> title has to exist at all before a copy of it can be held.
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-PATRON-COUNT
+                 FROM Book
+                WHERE BookID = :XFER-BOOKID
+           END-EXEC
+
+           IF WS-PATRON-COUNT = 0
+               MOVE '08' TO XFER-RETURN-CODE
+               GO TO XFER-DO-HOLD-EXIT
+           END-IF
+
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-PATRON-COUNT
+                 FROM Book
+                WHERE BookID = :XFER-BOOKID
+                  AND PatronNumber = SPACES
+           END-EXEC
+
+           IF WS-PATRON-COUNT NOT = 0
+               MOVE '24' TO XFER-RETURN-CODE
+               GO TO XFER-DO-HOLD-EXIT
+           END-IF
+
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-PATRON-COUNT
+                 FROM Reservation
+                WHERE BookID = :XFER-BOOKID
+                  AND PatronNumber = :XFER-PATRON-NUMBER
+           END-EXEC
+
+           IF WS-PATRON-COUNT NOT = 0
+               MOVE '28' TO XFER-RETURN-CODE
+               GO TO XFER-DO-HOLD-EXIT
+           END-IF
+
+           MOVE SPACES TO WS-MAX-QUEUE-POS
+           EXEC SQL
+               SELECT MAX(QueuePosition)
+                 INTO :WS-MAX-QUEUE-POS:WS-MAX-QUEUE-POS-NULL
+                 FROM Reservation
+                WHERE BookID = :XFER-BOOKID
+           END-EXEC
+
+           MOVE 0 TO WS-NEXT-QUEUE-NUM
+           IF WS-MAX-QUEUE-POS-NULL >= 0
+              AND WS-MAX-QUEUE-POS NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-MAX-QUEUE-POS)
+                 TO WS-NEXT-QUEUE-NUM
+           END-IF
+           ADD 1 TO WS-NEXT-QUEUE-NUM
+
+           MOVE XFER-BOOKID         TO Resv-BookID
+           MOVE XFER-PATRON-NUMBER  TO Resv-PatronNumber
+           MOVE WS-TODAY            TO Resv-RequestDate
+           MOVE WS-NEXT-QUEUE-NUM   TO Resv-QueuePosition
+
+           EXEC SQL
+               INSERT INTO Reservation
+                     ( BookID, PatronNumber, RequestDate
+                     , QueuePosition )
+               VALUES ( :Resv-BookID, :Resv-PatronNumber
+                      , :Resv-RequestDate, :Resv-QueuePosition )
+           END-EXEC
+
+           DISPLAY 'BOOKXFER: PATRON ' XFER-PATRON-NUMBER
+                   ' PLACED ON HOLD FOR BOOK ' XFER-BOOKID
+                   ' AT QUEUE POSITION ' Resv-QueuePosition
+           .
+       XFER-DO-HOLD-EXIT.
+           EXIT
+           .
+       XFER-CHECK-RESERVATION.
+           MOVE SPACES TO WS-NEXT-PATRON
+           EXEC SQL
+               SELECT PatronNumber
+                 INTO :WS-NEXT-PATRON
+                 FROM Reservation
+                WHERE BookID = :XFER-BOOKID
+                  AND QueuePosition =
+                      ( SELECT MIN(QueuePosition)
+                          FROM Reservation
+                         WHERE BookID = :XFER-BOOKID )
+           END-EXEC
+
+           IF SQLCODE = 0
+               EXEC SQL
+                   DELETE FROM Reservation
+                    WHERE BookID = :XFER-BOOKID
+                      AND PatronNumber = :WS-NEXT-PATRON
+               END-EXEC
+
+               PERFORM XFER-RENUMBER-RESERVATIONS
+
+               DISPLAY 'BOOKXFER: BOOK ' XFER-BOOKID
+                       ' RESERVED - NOTIFYING PATRON ' WS-NEXT-PATRON
+
+               EXEC SQL
+                   UPDATE Book
+                      SET PatronNumber  = :WS-NEXT-PATRON
+                         ,RemainingDays = '014'
+                         ,RenewalCount  = '0'
+                    WHERE BookID = :XFER-BOOKID
+                      AND CopyNumber = :XFER-COPY-NUMBER
+               END-EXEC
+
+               MOVE SPACES         TO WS-AUDIT-OLD-PATRON
+               MOVE WS-NEXT-PATRON TO WS-AUDIT-NEW-PATRON
+               PERFORM XFER-WRITE-AUDIT
+
+               MOVE WS-NEXT-PATRON TO WS-LOANHIST-PATRON
+               PERFORM XFER-OPEN-LOANHIST
+           END-IF
+           .
+      *> QueuePosition is a character column - decrementing it is
+      *> not valid arithmetic against VARCHAR, so each remaining
+      *> reservation for this title is fetched and rewritten one
+      *> row at a time through a positioned UPDATE instead of a
+      *> blind "SET QueuePosition = QueuePosition - 1" on the
+      *> whole table.  Positions are kept zero-padded throughout
+      *> (see XFER-DO-HOLD) so QueuePosition still sorts correctly
+      *> as a string past nine reservations deep.
+       XFER-RENUMBER-RESERVATIONS.
+           EXEC SQL
+               OPEN CSR-RESV-RENUM
+           END-EXEC
+           PERFORM UNTIL SQLSTATE >= "02000"
+               EXEC SQL
+                   FETCH CSR-RESV-RENUM INTO :Resv-QueuePosition
+               END-EXEC
+               IF SQLSTATE < "02000"
+                   MOVE FUNCTION NUMVAL(Resv-QueuePosition)
+                     TO WS-RESV-QUEUE-NUM
+                   SUBTRACT 1 FROM WS-RESV-QUEUE-NUM
+                   MOVE WS-RESV-QUEUE-NUM TO Resv-QueuePosition
+                   EXEC SQL
+                       UPDATE Reservation
+                          SET QueuePosition = :Resv-QueuePosition
+                        WHERE CURRENT OF CSR-RESV-RENUM
+                   END-EXEC
+               END-IF
+           END-PERFORM
+           EXEC SQL
+               CLOSE CSR-RESV-RENUM
+           END-EXEC
+           .
+       XFER-WRITE-AUDIT.
+           MOVE XFER-BOOKID           TO Audit-BookID
+           MOVE XFER-COPY-NUMBER      TO Audit-CopyNumber
+           MOVE WS-AUDIT-OLD-PATRON   TO Audit-OldPatronNumber
+           MOVE WS-AUDIT-NEW-PATRON   TO Audit-NewPatronNumber
+           MOVE WS-TODAY              TO Audit-ChangeDate
+           MOVE XFER-USERID           TO Audit-UserID
+
+           EXEC SQL
+               INSERT INTO AuditLog
+                     ( BookID, CopyNumber, OldPatronNumber
+                     , NewPatronNumber, ChangeDate, UserID )
+               VALUES ( :Audit-BookID, :Audit-CopyNumber
+                      , :Audit-OldPatronNumber
+                      , :Audit-NewPatronNumber, :Audit-ChangeDate
+                      , :Audit-UserID )
+           END-EXEC
+           .
+       XFER-OPEN-LOANHIST.
+           MOVE XFER-BOOKID          TO LoanHist-BookID
+           MOVE XFER-COPY-NUMBER     TO LoanHist-CopyNumber
+           MOVE WS-LOANHIST-PATRON   TO LoanHist-PatronNumber
+           MOVE WS-TODAY             TO LoanHist-CheckoutDate
+           MOVE SPACES               TO LoanHist-ReturnDate
+
+           EXEC SQL
+               INSERT INTO LoanHistory
+                     ( BookID, CopyNumber, PatronNumber
+                     , CheckoutDate, ReturnDate )
+               VALUES ( :LoanHist-BookID, :LoanHist-CopyNumber
+                      , :LoanHist-PatronNumber
+                      , :LoanHist-CheckoutDate, :LoanHist-ReturnDate )
+           END-EXEC
+           .
+       XFER-CLOSE-LOANHIST.
+           EXEC SQL
+               UPDATE LoanHistory
+                  SET ReturnDate = :WS-TODAY
+                WHERE BookID = :XFER-BOOKID
+                  AND CopyNumber = :XFER-COPY-NUMBER
+                  AND PatronNumber = :WS-CURRENT-PATRON
+                  AND ReturnDate = ' '
+           END-EXEC
+           .
+       XFER-VALIDATE-PATRON.
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-PATRON-COUNT
+                 FROM Patron
+                WHERE PatronNumber = :XFER-PATRON-NUMBER
+           END-EXEC
+           IF WS-PATRON-COUNT = 0
+               MOVE '04' TO XFER-RETURN-CODE
+           END-IF
+           .
+       XFER-SQL-ERROR.
+           MOVE '99' TO XFER-RETURN-CODE
+           GOBACK
+           .
