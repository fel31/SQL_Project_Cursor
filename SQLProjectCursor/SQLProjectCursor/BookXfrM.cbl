@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BOOKXFRM.
+      *> -------------------------------------------
+      *> BOOKXFRM - front-desk checkout/check-in driver.
+      *> Reads one transaction card per SYSIN record:
+      *>     cols 1-4   BookID
+      *>     cols 5-6   CopyNumber
+      *>     cols 7-9   PatronNumber
+      *>     cols 10-11 Trans-Code (CO/CI/RN/HD)
+      *>     cols 12-19 UserID/terminal making the change
+      *> and CALLs BOOKXFER to do the validation and the
+      *> UPDATE against Book.  A trailer card of 'END'
+      *> in cols 1-3 ends the run.
+      *> -------------------------------------------
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  MFSQLMESSAGETEXT                PIC X(250).
+
+       01  WS-SYSIN-CARD.
+           03 WS-CARD-BOOKID               PIC X(4).
+           03 WS-CARD-COPY-NUMBER          PIC X(2).
+           03 WS-CARD-PATRON               PIC X(3).
+           03 WS-CARD-TRANS-CODE           PIC X(2).
+           03 WS-CARD-USERID               PIC X(8).
+       01  WS-EOF-SWITCH                   PIC X VALUE 'N'.
+           88 WS-EOF                       VALUE 'Y'.
+
+       EXEC SQL INCLUDE BookXfer END-EXEC.
+
+       PROCEDURE DIVISION.
+       RUN-START.
+           EXEC SQL
+               WHENEVER SQLERROR PERFORM OpenESQL-Error
+           END-EXEC
+           PERFORM CONNECT-TO-DATABASE
+           PERFORM READ-CARD
+           PERFORM UNTIL WS-EOF
+               PERFORM PROCESS-CARD
+               PERFORM READ-CARD
+           END-PERFORM
+           PERFORM SHUT-DOWN
+           .
+       CONNECT-TO-DATABASE.
+           EXEC SQL
+               CONNECT TO 'Library'
+           END-EXEC
+           .
+       READ-CARD.
+           ACCEPT WS-SYSIN-CARD FROM SYSIN
+           IF WS-CARD-BOOKID (1:3) = 'END'
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+           .
+       PROCESS-CARD.
+           MOVE WS-CARD-BOOKID      TO XFER-BOOKID
+           MOVE WS-CARD-COPY-NUMBER TO XFER-COPY-NUMBER
+           MOVE WS-CARD-PATRON      TO XFER-PATRON-NUMBER
+           MOVE WS-CARD-TRANS-CODE  TO XFER-TRANS-CODE
+           MOVE WS-CARD-USERID      TO XFER-USERID
+           MOVE SPACES              TO XFER-RETURN-CODE
+
+           CALL 'BOOKXFER' USING BOOKXFER-PARM
+
+           IF XFER-OK
+               DISPLAY 'BOOKXFRM: ' XFER-BOOKID ' ' XFER-TRANS-CODE
+                       ' FOR PATRON ' XFER-PATRON-NUMBER ' - OK'
+           ELSE
+               DISPLAY 'BOOKXFRM: ' XFER-BOOKID ' ' XFER-TRANS-CODE
+                       ' FOR PATRON ' XFER-PATRON-NUMBER
+                       ' - REJECTED, RETURN CODE = ' XFER-RETURN-CODE
+           END-IF
+
+           EXEC SQL COMMIT END-EXEC
+           .
+       SHUT-DOWN.
+           EXEC SQL DISCONNECT CURRENT END-EXEC
+           Display ' '
+           Stop 'Press <CR> to terminate'
+           STOP RUN
+           .
+       OpenESQL-Error SECTION.
+
+           display "SQL Error = " sqlstate " " sqlcode
+           display MFSQLMESSAGETEXT
+           stop run
+           .
