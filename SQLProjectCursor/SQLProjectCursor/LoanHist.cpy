@@ -0,0 +1,28 @@
+       *> -------------------------------------------
+       *> DECLARE TABLE for LoanHistory
+       *> -------------------------------------------
+          EXEC SQL DECLARE LoanHistory TABLE
+          ( BookID                VARCHAR(4)
+          , CopyNumber            VARCHAR(2)
+          , PatronNumber          VARCHAR(3)
+          , CheckoutDate          VARCHAR(8)
+          , ReturnDate            VARCHAR(8)
+          ) END-EXEC.
+       *> -------------------------------------------
+       *> COBOL HOST VARIABLES FOR TABLE LoanHistory
+       *> -------------------------------------------
+       01  DCLLoanHistory.
+           03 LoanHist-BookID                 PIC X(4).
+           03 LoanHist-CopyNumber             PIC X(2).
+           03 LoanHist-PatronNumber           PIC X(3).
+           03 LoanHist-CheckoutDate           PIC X(8).
+           03 LoanHist-ReturnDate             PIC X(8).
+       *> -------------------------------------------
+       *> COBOL INDICATOR VARIABLES FOR TABLE LoanHistory
+       *> -------------------------------------------
+       01  DCLLoanHistory-NULL.
+           03 LoanHist-BookID-NULL            PIC S9(04)  COMP-5.
+           03 LoanHist-CopyNumber-NULL        PIC S9(04)  COMP-5.
+           03 LoanHist-PatronNumber-NULL      PIC S9(04)  COMP-5.
+           03 LoanHist-CheckoutDate-NULL      PIC S9(04)  COMP-5.
+           03 LoanHist-ReturnDate-NULL        PIC S9(04)  COMP-5.
