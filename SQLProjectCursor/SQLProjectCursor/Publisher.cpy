@@ -0,0 +1,25 @@
+       *> -------------------------------------------
+       *> DECLARE TABLE for Publisher
+       *> -------------------------------------------
+          EXEC SQL DECLARE Publisher TABLE
+          ( PublisherID           VARCHAR(4)
+          , PublisherName         VARCHAR(11)
+          , ContactName           VARCHAR(20)
+          , ContactPhone          VARCHAR(12)
+          ) END-EXEC.
+       *> -------------------------------------------
+       *> COBOL HOST VARIABLES FOR TABLE Publisher
+       *> -------------------------------------------
+       01  DCLPublisher.
+           03 Publisher-PublisherID           PIC X(4).
+           03 Publisher-PublisherName         PIC X(11).
+           03 Publisher-ContactName           PIC X(20).
+           03 Publisher-ContactPhone          PIC X(12).
+       *> -------------------------------------------
+       *> COBOL INDICATOR VARIABLES FOR TABLE Publisher
+       *> -------------------------------------------
+       01  DCLPublisher-NULL.
+           03 Publisher-PublisherID-NULL      PIC S9(04)  COMP-5.
+           03 Publisher-PublisherName-NULL    PIC S9(04)  COMP-5.
+           03 Publisher-ContactName-NULL      PIC S9(04)  COMP-5.
+           03 Publisher-ContactPhone-NULL     PIC S9(04)  COMP-5.
