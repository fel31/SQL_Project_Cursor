@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PUBCHK.
+      *> -------------------------------------------
+      *> PUBCHK - publisher master-file validation and
+      *> cleanup report.  BookPublisher on Book is free
+      *> text with no backing table, so "Penguin",
+      *> "Penguin Books" and a truncated "Penguin Bo"
+      *> all look like different publishers.  This job
+      *> lists every distinct BookPublisher spelling in
+      *> the catalog, then flags every Book whose
+      *> BookPublisher does not match a PublisherName on
+      *> the new Publisher master file.
+      *> -------------------------------------------
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  MFSQLMESSAGETEXT                PIC X(250).
+       01  WS-SPELLING-COUNT               PIC 9(5) VALUE 0.
+       01  WS-UNMATCHED-COUNT              PIC 9(5) VALUE 0.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+         EXEC SQL INCLUDE Book END-EXEC.
+         EXEC SQL INCLUDE Publisher END-EXEC.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL
+             DECLARE CSR-DISTINCT-PUB CURSOR FOR SELECT DISTINCT
+                   BookPublisher
+             FROM  Book
+             ORDER BY BookPublisher
+       END-EXEC.
+
+       EXEC SQL
+             DECLARE CSR-BAD-PUB CURSOR FOR SELECT
+                   A.BookID
+                  ,A.CopyNumber
+                  ,A.BookPublisher
+             FROM  Book A
+             WHERE NOT EXISTS
+                 ( SELECT 1 FROM Publisher P
+                    WHERE P.PublisherName = A.BookPublisher )
+             ORDER BY A.BookID
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       RUN-START.
+           EXEC SQL
+               WHENEVER SQLERROR PERFORM OpenESQL-Error
+           END-EXEC
+           PERFORM CONNECT-TO-DATABASE
+           PERFORM REPORT-DISTINCT-SPELLINGS
+           PERFORM REPORT-UNMATCHED-PUBLISHERS
+           PERFORM SHUT-DOWN
+           .
+       CONNECT-TO-DATABASE.
+           EXEC SQL
+               CONNECT TO 'Library'
+           END-EXEC
+           .
+       REPORT-DISTINCT-SPELLINGS.
+           DISPLAY 'PUBCHK: DISTINCT PUBLISHER SPELLINGS IN USE'
+           EXEC SQL
+               OPEN CSR-DISTINCT-PUB
+           END-EXEC
+           PERFORM UNTIL SQLSTATE >= "02000"
+               EXEC SQL
+                   FETCH CSR-DISTINCT-PUB INTO :Book-BookPublisher
+               END-EXEC
+               IF SQLSTATE < "02000"
+                   DISPLAY '  ' Book-BookPublisher
+                   ADD 1 TO WS-SPELLING-COUNT
+               END-IF
+           END-PERFORM
+           EXEC SQL
+               CLOSE CSR-DISTINCT-PUB
+           END-EXEC
+           DISPLAY 'PUBCHK: ' WS-SPELLING-COUNT ' DISTINCT SPELLING(S)'
+           .
+       REPORT-UNMATCHED-PUBLISHERS.
+           DISPLAY 'PUBCHK: BOOKS WITH NO MATCHING PUBLISHER MASTER ROW'
+           EXEC SQL
+               OPEN CSR-BAD-PUB
+           END-EXEC
+           PERFORM UNTIL SQLSTATE >= "02000"
+               EXEC SQL
+                   FETCH CSR-BAD-PUB INTO
+                       :Book-BookID
+                      ,:Book-CopyNumber
+                      ,:Book-BookPublisher
+               END-EXEC
+               IF SQLSTATE < "02000"
+                   DISPLAY '  BOOKID=' Book-BookID
+                           ' COPY=' Book-CopyNumber
+                           ' PUBLISHER=' Book-BookPublisher
+                   ADD 1 TO WS-UNMATCHED-COUNT
+               END-IF
+           END-PERFORM
+           EXEC SQL
+               CLOSE CSR-BAD-PUB
+           END-EXEC
+           DISPLAY 'PUBCHK: ' WS-UNMATCHED-COUNT ' BOOK(S) WITH AN'
+                   ' UNRECOGNIZED PUBLISHER'
+           .
+       SHUT-DOWN.
+           EXEC SQL DISCONNECT CURRENT END-EXEC
+           Display ' '
+           Stop 'Press <CR> to terminate'
+           STOP RUN
+           .
+       OpenESQL-Error SECTION.
+
+           display "SQL Error = " sqlstate " " sqlcode
+           display MFSQLMESSAGETEXT
+           stop run
+           .
