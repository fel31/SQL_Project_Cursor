@@ -0,0 +1,25 @@
+      *> -------------------------------------------
+      *> LINKAGE LAYOUT FOR THE BOOKXFER SUBPROGRAM
+      *> Shared by BOOKXFER and any caller (BOOKXFRM,
+      *> the scanner intake job, etc.) so the parameter
+      *> layout only has to be maintained in one place.
+      *> -------------------------------------------
+      01  BOOKXFER-PARM.
+          03 XFER-BOOKID                     PIC X(4).
+          03 XFER-COPY-NUMBER                PIC X(2).
+          03 XFER-PATRON-NUMBER              PIC X(3).
+          03 XFER-TRANS-CODE                 PIC X(2).
+             88 XFER-CHECKOUT                VALUE 'CO'.
+             88 XFER-CHECKIN                 VALUE 'CI'.
+             88 XFER-RENEW                   VALUE 'RN'.
+             88 XFER-HOLD                    VALUE 'HD'.
+          03 XFER-USERID                     PIC X(8).
+          03 XFER-RETURN-CODE                PIC X(2).
+             88 XFER-OK                      VALUE '00'.
+             88 XFER-PATRON-NOT-FOUND        VALUE '04'.
+             88 XFER-BOOK-NOT-FOUND          VALUE '08'.
+             88 XFER-ALREADY-OUT             VALUE '12'.
+             88 XFER-NOT-CHECKED-OUT         VALUE '16'.
+             88 XFER-RENEWAL-LIMIT           VALUE '20'.
+             88 XFER-NOT-OUT-NO-HOLD-NEEDED  VALUE '24'.
+             88 XFER-ALREADY-ON-HOLD         VALUE '28'.
