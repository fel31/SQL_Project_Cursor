@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OVERNOTE.
+      *> -------------------------------------------
+      *> OVERNOTE - overdue-notice letters batch job.
+      *> Joins Book to Patron for every copy that is
+      *> both checked out and overdue and prints one
+      *> combined notice per patron (control break on
+      *> PatronNumber) listing every overdue book that
+      *> patron is holding, rather than one letter per
+      *> book.
+      *> -------------------------------------------
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  MFSQLMESSAGETEXT                PIC X(250).
+
+       01  WS-BREAK-PATRON                 PIC X(3) VALUE SPACES.
+       01  WS-BOOK-COUNT-THIS-PATRON       PIC 9(3) VALUE 0.
+       01  WS-NOTICE-COUNT                 PIC 9(5) VALUE 0.
+       01  WS-TODAY                        PIC X(8).
+       01  WS-DAYS-LATE-NUM                PIC S999.
+       01  WS-DAYS-LATE-ABS                PIC 999.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+         EXEC SQL INCLUDE Book END-EXEC.
+         EXEC SQL INCLUDE Patron END-EXEC.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL
+             DECLARE CSR-OVERDUE-LETTER CURSOR FOR SELECT
+                   B.PatronNumber
+                  ,B.FirstName
+                  ,B.LastName
+                  ,B.StreetAddress
+                  ,B.City
+                  ,B.State
+                  ,B.Zip
+                  ,A.BookID
+                  ,A.CopyNumber
+                  ,A.BookTitle
+                  ,A.RemainingDays
+             FROM  Book A, Patron B
+             WHERE (A.PatronNumber = B.PatronNumber)
+               AND (A.PatronNumber <> ' ')
+               AND (A.RemainingDays <> ' ')
+             ORDER BY B.PatronNumber, A.BookID
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       RUN-START.
+           EXEC SQL
+               WHENEVER SQLERROR PERFORM OpenESQL-Error
+           END-EXEC
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY
+           PERFORM CONNECT-TO-DATABASE
+           PERFORM OPEN-CURSOR
+           PERFORM UNTIL SQLSTATE >= "02000"
+               EXEC SQL
+                   FETCH CSR-OVERDUE-LETTER INTO
+                       :Patron-PatronNumber
+                      ,:Patron-FirstName
+                      ,:Patron-LastName
+                      ,:Patron-StreetAddress
+                      ,:Patron-City
+                      ,:Patron-State
+                      ,:Patron-Zip
+                      ,:Book-BookID
+                      ,:Book-CopyNumber
+                      ,:Book-BookTitle
+                      ,:Book-RemainingDays
+               END-EXEC
+               IF SQLSTATE < "02000"
+                   PERFORM PROCESS-ROW
+               END-IF
+           END-PERFORM
+           IF WS-BREAK-PATRON NOT = SPACES
+               PERFORM PRINT-NOTICE-FOOTER
+           END-IF
+           PERFORM SHUT-DOWN
+           .
+       CONNECT-TO-DATABASE.
+           EXEC SQL
+               CONNECT TO 'Library'
+           END-EXEC
+           .
+       OPEN-CURSOR.
+           EXEC SQL
+               OPEN CSR-OVERDUE-LETTER
+           END-EXEC
+           .
+       PROCESS-ROW.
+           MOVE FUNCTION NUMVAL(Book-RemainingDays) TO WS-DAYS-LATE-NUM
+           IF WS-DAYS-LATE-NUM < 0
+               IF Patron-PatronNumber NOT = WS-BREAK-PATRON
+                   IF WS-BREAK-PATRON NOT = SPACES
+                       PERFORM PRINT-NOTICE-FOOTER
+                   END-IF
+                   MOVE Patron-PatronNumber TO WS-BREAK-PATRON
+                   PERFORM PRINT-NOTICE-HEADER
+               END-IF
+               PERFORM PRINT-NOTICE-LINE
+           END-IF
+           .
+       PRINT-NOTICE-HEADER.
+           MOVE 0 TO WS-BOOK-COUNT-THIS-PATRON
+           DISPLAY ' '
+           DISPLAY '=================================================='
+           DISPLAY 'OVERDUE NOTICE - ' WS-TODAY
+           DISPLAY Patron-FirstName ' ' Patron-LastName
+           DISPLAY Patron-StreetAddress
+           DISPLAY Patron-City ', ' Patron-State ' ' Patron-Zip
+           DISPLAY ' '
+           DISPLAY 'THE FOLLOWING BOOK(S) ARE OVERDUE:'
+           ADD 1 TO WS-NOTICE-COUNT
+           .
+       PRINT-NOTICE-LINE.
+           MOVE FUNCTION NUMVAL(Book-RemainingDays) TO WS-DAYS-LATE-NUM
+           COMPUTE WS-DAYS-LATE-ABS = 0 - WS-DAYS-LATE-NUM
+           DISPLAY '  BOOKID=' Book-BookID ' COPY=' Book-CopyNumber
+                   ' "' Book-BookTitle '" - ' WS-DAYS-LATE-ABS
+                   ' DAY(S) LATE'
+           ADD 1 TO WS-BOOK-COUNT-THIS-PATRON
+           .
+       PRINT-NOTICE-FOOTER.
+           DISPLAY ' '
+           DISPLAY 'PLEASE RETURN ' WS-BOOK-COUNT-THIS-PATRON
+                   ' BOOK(S) PROMPTLY TO AVOID ADDITIONAL FINES.'
+           DISPLAY '=================================================='
+           .
+       SHUT-DOWN.
+           EXEC SQL
+               CLOSE CSR-OVERDUE-LETTER
+           END-EXEC
+           DISPLAY ' '
+           DISPLAY 'OVERNOTE: ' WS-NOTICE-COUNT ' NOTICE(S) PRINTED'
+           EXEC SQL DISCONNECT CURRENT END-EXEC
+           Display ' '
+           Stop 'Press <CR> to terminate'
+           STOP RUN
+           .
+       OpenESQL-Error SECTION.
+
+           display "SQL Error = " sqlstate " " sqlcode
+           display MFSQLMESSAGETEXT
+           stop run
+           .
