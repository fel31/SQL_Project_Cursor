@@ -0,0 +1,34 @@
+       *> -------------------------------------------
+       *> DECLARE TABLE for Fine
+       *> -------------------------------------------
+          EXEC SQL DECLARE Fine TABLE
+          ( PatronNumber          VARCHAR(3)
+          , BookID                VARCHAR(4)
+          , CopyNumber            VARCHAR(2)
+          , FineDate              VARCHAR(8)
+          , DaysLate              VARCHAR(3)
+          , FineAmount            VARCHAR(6)
+          , PaidFlag              VARCHAR(1)
+          ) END-EXEC.
+       *> -------------------------------------------
+       *> COBOL HOST VARIABLES FOR TABLE Fine
+       *> -------------------------------------------
+       01  DCLFine.
+           03 Fine-PatronNumber               PIC X(3).
+           03 Fine-BookID                     PIC X(4).
+           03 Fine-CopyNumber                 PIC X(2).
+           03 Fine-FineDate                   PIC X(8).
+           03 Fine-DaysLate                   PIC X(3).
+           03 Fine-FineAmount                 PIC X(6).
+           03 Fine-PaidFlag                   PIC X(1).
+       *> -------------------------------------------
+       *> COBOL INDICATOR VARIABLES FOR TABLE Fine
+       *> -------------------------------------------
+       01  DCLFine-NULL.
+           03 Fine-PatronNumber-NULL          PIC S9(04)  COMP-5.
+           03 Fine-BookID-NULL                PIC S9(04)  COMP-5.
+           03 Fine-CopyNumber-NULL            PIC S9(04)  COMP-5.
+           03 Fine-FineDate-NULL              PIC S9(04)  COMP-5.
+           03 Fine-DaysLate-NULL              PIC S9(04)  COMP-5.
+           03 Fine-FineAmount-NULL            PIC S9(04)  COMP-5.
+           03 Fine-PaidFlag-NULL              PIC S9(04)  COMP-5.
