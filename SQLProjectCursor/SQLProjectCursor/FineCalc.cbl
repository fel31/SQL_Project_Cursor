@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FINECALC.
+      *> -------------------------------------------
+      *> FINECALC - batch overdue-fines job.  Scans
+      *> Book for copies whose RemainingDays has gone
+      *> negative and writes a Fine row for each one
+      *> so the desk has something to bill patrons for.
+      *> -------------------------------------------
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  MFSQLMESSAGETEXT                PIC X(250).
+
+       01  WS-FINE-RATE                    PIC 9V99 VALUE 0.25.
+       01  WS-DAYS-LATE-NUM                PIC S999.
+       01  WS-DAYS-LATE-ABS                PIC 999.
+       01  WS-FINE-AMOUNT-NUM              PIC 999V99.
+       01  WS-FINE-AMOUNT-EDIT             PIC 999.99.
+       01  WS-TODAY                        PIC X(8).
+       01  WS-FINE-COUNT                   PIC 9(5) VALUE 0.
+       01  WS-SKIP-COUNT                   PIC 9(5) VALUE 0.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+         EXEC SQL INCLUDE Book END-EXEC.
+         EXEC SQL INCLUDE Fine END-EXEC.
+         01  WS-ROW-COUNT                  PIC S9(4) COMP-5 VALUE 0.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL
+             DECLARE CSR-OVERDUE CURSOR FOR SELECT
+                   A.BookID
+                  ,A.CopyNumber
+                  ,A.PatronNumber
+                  ,A.RemainingDays
+             FROM  Book A
+             WHERE (A.PatronNumber <> ' ')
+             ORDER BY A.BookID
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       RUN-START.
+           EXEC SQL
+               WHENEVER SQLERROR PERFORM OpenESQL-Error
+           END-EXEC
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY
+           PERFORM CONNECT-TO-DATABASE
+           PERFORM OPEN-CURSOR
+           PERFORM FETCH-OVERDUE
+           PERFORM SHUT-DOWN
+           .
+       CONNECT-TO-DATABASE.
+           EXEC SQL
+               CONNECT TO 'Library'
+           END-EXEC
+           .
+       OPEN-CURSOR.
+           EXEC SQL
+               OPEN CSR-OVERDUE
+           END-EXEC
+           .
+       FETCH-OVERDUE.
+           PERFORM UNTIL SQLSTATE >= "02000"
+               EXEC SQL
+                   FETCH CSR-OVERDUE INTO
+                       :Book-BookID
+                      ,:Book-CopyNumber
+                      ,:Book-PatronNumber
+                      ,:Book-RemainingDays
+               END-EXEC
+               IF SQLSTATE < "02000"
+                   PERFORM CHECK-OVERDUE-BOOK
+               END-IF
+           END-PERFORM
+           .
+       CHECK-OVERDUE-BOOK.
+           MOVE FUNCTION NUMVAL(Book-RemainingDays) TO WS-DAYS-LATE-NUM
+           IF WS-DAYS-LATE-NUM < 0
+               PERFORM WRITE-FINE-ROW THRU WRITE-FINE-ROW-EXIT
+           END-IF
+           .
+       WRITE-FINE-ROW.
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-ROW-COUNT
+                 FROM Fine
+                WHERE BookID = :Book-BookID
+                  AND CopyNumber = :Book-CopyNumber
+                  AND PatronNumber = :Book-PatronNumber
+                  AND PaidFlag = 'N'
+           END-EXEC
+
+           IF WS-ROW-COUNT NOT = 0
+               ADD 1 TO WS-SKIP-COUNT
+               DISPLAY 'FINECALC: UNPAID FINE ALREADY ON FILE FOR '
+                       'PATRON ' Book-PatronNumber ' BOOK ' Book-BookID
+                       ' COPY ' Book-CopyNumber ' - SKIPPED'
+               GO TO WRITE-FINE-ROW-EXIT
+           END-IF
+
+           COMPUTE WS-DAYS-LATE-ABS = 0 - WS-DAYS-LATE-NUM
+           COMPUTE WS-FINE-AMOUNT-NUM = WS-DAYS-LATE-ABS * WS-FINE-RATE
+           MOVE WS-FINE-AMOUNT-NUM   TO WS-FINE-AMOUNT-EDIT
+
+           MOVE Book-BookID          TO Fine-BookID
+           MOVE Book-CopyNumber      TO Fine-CopyNumber
+           MOVE Book-PatronNumber    TO Fine-PatronNumber
+           MOVE WS-TODAY             TO Fine-FineDate
+           MOVE WS-DAYS-LATE-ABS     TO Fine-DaysLate
+           MOVE WS-FINE-AMOUNT-EDIT  TO Fine-FineAmount
+           MOVE 'N'                  TO Fine-PaidFlag
+
+           EXEC SQL
+               INSERT INTO Fine
+                     ( PatronNumber, BookID, CopyNumber, FineDate
+                     , DaysLate, FineAmount, PaidFlag )
+               VALUES ( :Fine-PatronNumber, :Fine-BookID
+                     , :Fine-CopyNumber, :Fine-FineDate
+                     , :Fine-DaysLate, :Fine-FineAmount
+                     , :Fine-PaidFlag )
+           END-EXEC
+
+           ADD 1 TO WS-FINE-COUNT
+           DISPLAY 'FINECALC: FINE ' Fine-FineAmount
+                   ' ASSESSED TO PATRON ' Fine-PatronNumber
+                   ' FOR BOOK ' Fine-BookID
+           .
+       WRITE-FINE-ROW-EXIT.
+           EXIT
+           .
+       SHUT-DOWN.
+           EXEC SQL COMMIT END-EXEC
+           DISPLAY 'FINECALC: ' WS-FINE-COUNT ' FINE(S) WRITTEN'
+           DISPLAY 'FINECALC: ' WS-SKIP-COUNT
+                   ' SKIPPED - ALREADY HAS AN UNPAID FINE'
+           EXEC SQL DISCONNECT CURRENT END-EXEC
+           STOP RUN
+           .
+       OpenESQL-Error SECTION.
+
+           display "SQL Error = " sqlstate " " sqlcode
+           display MFSQLMESSAGETEXT
+           stop run
+           .
